@@ -0,0 +1,210 @@
+000010*================================================================*
+000020*  PROGRAM:      FIB900                                          *
+000030*  AUTHOR:       R SANDERSON                                     *
+000040*  INSTALLATION: OPERATIONS SYSTEMS GROUP                        *
+000050*  DATE-WRITTEN: 2026-08-09                                      *
+000060*                                                                 *
+000070*  PURPOSE.                                                      *
+000080*      MULTI-PARAMETER-SET DRIVER.  READS THE FIBPSET FILE, ONE  *
+000090*      FIBCTL-LAYOUT RECORD PER PARAMETER SET, AND RUNS THE      *
+000100*      FIB200 GENERATION ENGINE ONCE FOR EACH SET.  EVERY SET'S  *
+000110*      RESULT GOES ON ONE LINE OF A SINGLE CONSOLIDATED SUMMARY  *
+000120*      REPORT (FIBSRPT) INSTEAD OF A SEPARATE FIB100 JOB STEP    *
+000130*      PER SET.  CHECKPOINT/RESTART AND PER-TERM HISTORY, BOTH   *
+000140*      SINGLE-RUN FEATURES OF FIB100, ARE OUT OF SCOPE HERE; A   *
+000150*      SET THAT FAILS IS REPORTED AND SKIPPED, NOT RETRIED.      *
+000160*------------------------------------------------------------------
+000170*  MOD LOG
+000180*  2026-08-09  RLS  ORIGINAL PROGRAM.
+000190*  2026-08-09  RLS  RETURN-CODE SET TO 16 IF ANY SET OVERFLOWED
+000200*              OR 8 IF ANY SET FAILED VALIDATION, IN LINE WITH
+000210*              THE SUITE-WIDE RETURN-CODE SCHEME.
+000220*  2026-08-09  RLS  GUARDED THE GRAND-SUM ADD WITH ON SIZE ERROR,
+000230*              MATCHING EVERY OTHER ARITHMETIC STATEMENT IN THIS
+000240*              PROGRAM; A GRAND-SUM OVERFLOW NOW ALSO DRIVES
+000250*              RETURN-CODE TO 16.
+000260*  2026-08-09  RLS  WIDENED FIB9-GRAND-SUM TO BINARY-C-LONG, SAME
+000270*              AS FIBLNK-LAST-VALUE/TERM-SUM, SO IT CAN HOLD THE
+000280*              FULL 19-DIGIT RANGE OF A TERM-SUM FED INTO IT.
+000290*================================================================*
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID.                  FIB900.
+000320 AUTHOR.                      R SANDERSON.
+000330 INSTALLATION.                OPERATIONS SYSTEMS GROUP.
+000340 DATE-WRITTEN.                2026-08-09.
+000350 DATE-COMPILED.
+
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER.             IBM-370.
+000390 OBJECT-COMPUTER.             IBM-370.
+
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT FIBPSET-FILE      ASSIGN       TO "FIBPSET"
+000430                               ORGANIZATION IS LINE SEQUENTIAL.
+
+000440     SELECT FIBSRPT-FILE      ASSIGN       TO "FIBSRPT"
+000450                               ORGANIZATION IS LINE SEQUENTIAL.
+
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  FIBPSET-FILE.
+000490     COPY FIBCTL.
+
+000500 FD  FIBSRPT-FILE.
+000510     COPY FIBSRPT.
+
+000520 WORKING-STORAGE SECTION.
+000530 01  FIB9-EOF-SW               PIC X(01) VALUE "N".
+000540     88  FIB9-EOF              VALUE "Y".
+000550 01  FIB9-OVERFLOW-SW          PIC X(01) VALUE "N".
+000560     88  FIB9-OVERFLOW         VALUE "Y".
+
+000570 01  fib9-run-date             PIC 9(08) VALUE 0.
+000580 01  fib9-set-count            PIC 9(05) VALUE 0.
+000590 01  fib9-invalid-count        PIC 9(05) VALUE 0.
+000600 01  fib9-overflow-count       PIC 9(05) VALUE 0.
+000610 01  fib9-grand-sum            BINARY-C-LONG VALUE 0.
+000620 01  fib9-status-text          PIC X(09) VALUE SPACES.
+
+000630 COPY FIBLINK.
+
+000640 PROCEDURE DIVISION.
+000650*================================================================*
+000660*  0000-MAINLINE                                                 *
+000670*================================================================*
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000700     PERFORM 8000-PROCESS-SETS    THRU 8000-EXIT.
+000710     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+000720     GO TO 9999-EXIT.
+
+000730*================================================================*
+000740*  1000-INITIALIZE -- OPEN BOTH FILES AND WRITE THE SUMMARY      *
+000750*  REPORT HEADER.                                                *
+000760*================================================================*
+000770 1000-INITIALIZE.
+000780     ACCEPT fib9-run-date FROM DATE YYYYMMDD.
+000790     OPEN INPUT FIBPSET-FILE.
+000800     OPEN OUTPUT FIBSRPT-FILE.
+000810     MOVE "H"           TO FIBSRPT-H-TYPE.
+000820     MOVE fib9-run-date TO FIBSRPT-H-RUN-DATE.
+000830     MOVE "FIBONACCI MULTI-SET BATCH SUMMARY" TO FIBSRPT-H-TITLE.
+000840     WRITE FIBSRPT-HEADER-REC.
+000850 1000-EXIT.
+000860     EXIT.
+
+000870*================================================================*
+000880*  8000-PROCESS-SETS -- READ EACH PARAMETER SET AND RUN IT       *
+000890*  THROUGH THE ENGINE UNTIL THE FILE IS EXHAUSTED.               *
+000900*================================================================*
+000910 8000-PROCESS-SETS.
+000920     PERFORM 8050-READ-NEXT-SET THRU 8050-EXIT.
+000930     PERFORM 8100-PROCESS-ONE-SET THRU 8100-EXIT
+000940         UNTIL FIB9-EOF.
+000950 8000-EXIT.
+000960     EXIT.
+
+000970*================================================================*
+000980*  8050-READ-NEXT-SET -- GET THE NEXT PARAMETER-SET RECORD.      *
+000990*================================================================*
+001000 8050-READ-NEXT-SET.
+001010     READ FIBPSET-FILE
+001020         AT END
+001030             SET FIB9-EOF TO TRUE
+001040     END-READ.
+001050 8050-EXIT.
+001060     EXIT.
+
+001070*================================================================*
+001080*  8100-PROCESS-ONE-SET -- RUN ONE PARAMETER SET THROUGH FIB200  *
+001090*  AND WRITE ITS SUMMARY LINE, THEN ADVANCE TO THE NEXT RECORD.  *
+001100*================================================================*
+001110 8100-PROCESS-ONE-SET.
+001120     MOVE FIBCTL-SEED1      TO FIBLNK-SEED1.
+001130     MOVE FIBCTL-SEED2      TO FIBLNK-SEED2.
+001140     MOVE FIBCTL-TERM-COUNT TO FIBLNK-TERM-COUNT.
+001150     CALL "FIB200" USING FIBLNK-PARMS FIBLNK-RESULT.
+
+001160     ADD 1 TO fib9-set-count.
+001170     EVALUATE TRUE
+001180         WHEN FIBLNK-OK
+001190             MOVE "OK"       TO fib9-status-text
+001200         WHEN FIBLNK-OVERFLOWED
+001210             MOVE "OVERFLOW" TO fib9-status-text
+001220             ADD 1 TO fib9-overflow-count
+001230         WHEN FIBLNK-INVALID
+001240             MOVE "INVALID"  TO fib9-status-text
+001250             ADD 1 TO fib9-invalid-count
+001260     END-EVALUATE.
+
+001270     MOVE "D"                 TO FIBSRPT-D-TYPE.
+001280     MOVE FIBCTL-RUN-ID       TO FIBSRPT-D-RUN-ID.
+001290     MOVE FIBCTL-LABEL        TO FIBSRPT-D-LABEL.
+001300     MOVE FIBCTL-TERM-COUNT   TO FIBSRPT-D-TERM-COUNT.
+001310     MOVE FIBLNK-LAST-VALUE   TO FIBSRPT-D-LAST-VALUE.
+001320     MOVE FIBLNK-TERM-SUM     TO FIBSRPT-D-SUM.
+001330     MOVE fib9-status-text    TO FIBSRPT-D-STATUS.
+001340     WRITE FIBSRPT-DETAIL-REC.
+
+001350     IF NOT FIBLNK-INVALID
+001360         ADD FIBLNK-TERM-SUM TO fib9-grand-sum
+001370             ON SIZE ERROR
+001380                 PERFORM 8150-SUM-OVERFLOW-ERROR THRU 8150-EXIT
+001390     END-IF.
+
+001400     PERFORM 8050-READ-NEXT-SET THRU 8050-EXIT.
+001410 8100-EXIT.
+001420     EXIT.
+
+001430*================================================================*
+001440*  8150-SUM-OVERFLOW-ERROR - THE GRAND-TOTAL WORKING FIELD CAN   *
+001450*  NO LONGER HOLD THE RUNNING SUM.  FLAG IT SO THE TRAILER'S     *
+001460*  RETURN CODE REFLECTS A STALE GRAND TOTAL RATHER THAN LETTING  *
+001470*  IT LOOK CLEAN.                                                *
+001480*================================================================*
+001490 8150-SUM-OVERFLOW-ERROR.
+001500     DISPLAY "FIB900 - GRAND TOTAL EXCEEDS WORKING FIELD SIZE".
+001510     SET FIB9-OVERFLOW TO TRUE.
+001520 8150-EXIT.
+001530     EXIT.
+
+001540*================================================================*
+001550*  9000-TERMINATE -- WRITE THE TRAILER, CLOSE THE FILES AND SET  *
+001560*  THE RETURN CODE FOR THE SCHEDULER.                            *
+001570*================================================================*
+001580 9000-TERMINATE.
+001590     MOVE "T"              TO FIBSRPT-T-TYPE.
+001600     MOVE fib9-run-date    TO FIBSRPT-T-RUN-DATE.
+001610     MOVE fib9-set-count   TO FIBSRPT-T-SET-COUNT.
+001620     COMPUTE FIBSRPT-T-FAIL-COUNT =
+001630         fib9-invalid-count + fib9-overflow-count.
+001640     MOVE fib9-grand-sum   TO FIBSRPT-T-GRAND-SUM.
+001650     WRITE FIBSRPT-TRAILER-REC.
+001660     CLOSE FIBPSET-FILE.
+001670     CLOSE FIBSRPT-FILE.
+
+001680     EVALUATE TRUE
+001690         WHEN FIB9-OVERFLOW
+001700             MOVE 16 TO RETURN-CODE
+001710         WHEN fib9-overflow-count > 0
+001720             MOVE 16 TO RETURN-CODE
+001730         WHEN fib9-invalid-count > 0
+001740             MOVE 8 TO RETURN-CODE
+001750         WHEN OTHER
+001760             MOVE 0 TO RETURN-CODE
+001770     END-EVALUATE.
+001780 9000-EXIT.
+001790     EXIT.
+
+001800*================================================================*
+001810*  9999-EXIT -- SINGLE PROGRAM EXIT POINT.                       *
+001820*================================================================*
+001830 9999-EXIT.
+001840     STOP RUN.
+
+
+
+
+
