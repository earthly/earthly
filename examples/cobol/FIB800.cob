@@ -0,0 +1,301 @@
+000010*================================================================*
+000020*  PROGRAM:      FIB800                                          *
+000030*  AUTHOR:       R SANDERSON                                     *
+000040*  INSTALLATION: OPERATIONS SYSTEMS GROUP                        *
+000050*  DATE-WRITTEN: 2026-08-09                                      *
+000060*                                                                 *
+000070*  PURPOSE.                                                      *
+000080*      ONLINE MAINTENANCE TRANSACTION FOR THE FIBCTL CONTROL     *
+000090*      FILE.  LETS AN OPERATOR VIEW THE CURRENT SEED PAIR AND    *
+000100*      TERM COUNT AND KEY IN REPLACEMENTS, WITHOUT A RECOMPILE   *
+000110*      OR A RERUN OF THE BATCH STREAM.  EVERY FIELD THAT IS      *
+000120*      ACTUALLY CHANGED IS WRITTEN TO THE FIBCTLOG CHANGE LOG    *
+000130*      WITH ITS OLD AND NEW VALUE AND THE OPERATOR'S ID.  THERE  *
+000140*      IS NO CICS REGION IN THIS SHOP, SO THE "SCREEN" IS A      *
+000150*      SCREEN SECTION MAP DRIVEN FROM A 3270-STYLE TERMINAL      *
+000160*      RATHER THAN A BMS MAPSET.                                 *
+000170*------------------------------------------------------------------
+000180*  MOD LOG
+000190*  2026-08-09  RLS  ORIGINAL PROGRAM.
+000200*  2026-08-09  RLS  TERM-COUNT CEILING LOWERED TO 10000 SO THE
+000210*              "TOO LARGE" CHECK IS REACHABLE BELOW THE FIELD'S
+000220*              OWN PIC S9(05) LIMIT, AND REJECTION MESSAGE
+000230*              SHORTENED TO FIT FIB8-MSG; ADDED NOT-NUMERIC AND
+000240*              NEGATIVE VALIDATION FOR THE NEW SEED VALUES.
+000250*  2026-08-09  RLS  REJECT CONFIRMATION WHEN THE OPERATOR ID IS
+000260*              BLANK, SO FIBCTLOG CANNOT BE WRITTEN WITHOUT A
+000270*              "WHO" FOR THE CHANGE.
+000280*  2026-08-09  RLS  THE SEED-REJECTION MESSAGE STILL OVERRAN
+000290*              FIB8-MSG BY FOUR BYTES AFTER THE PRIOR SHORTENING -
+000300*              REWORDED IT TO FIT.  ADDED A FILE STATUS CLAUSE ON
+000310*              FIBCTL-FILE SO A TRULY MISSING CONTROL FILE IS
+000320*              CAUGHT AT OPEN, NOT JUST AN EMPTY ONE AT READ.
+000330*================================================================*
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID.                  FIB800.
+000360 AUTHOR.                      R SANDERSON.
+000370 INSTALLATION.                OPERATIONS SYSTEMS GROUP.
+000380 DATE-WRITTEN.                2026-08-09.
+000390 DATE-COMPILED.
+
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 SOURCE-COMPUTER.             IBM-370.
+000430 OBJECT-COMPUTER.             IBM-370.
+
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT FIBCTL-FILE       ASSIGN       TO "FIBCTL"
+000470                               ORGANIZATION IS LINE SEQUENTIAL
+000480                               FILE STATUS IS fib8-ctl-status.
+
+000490     SELECT FIBCTLOG-FILE     ASSIGN       TO "FIBCTLOG"
+000500                               ORGANIZATION IS LINE SEQUENTIAL.
+
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  FIBCTL-FILE.
+000540     COPY FIBCTL.
+
+000550 FD  FIBCTLOG-FILE.
+000560     COPY FIBCTLOG.
+
+000570 WORKING-STORAGE SECTION.
+000580*----------------------------------------------------------------*
+000590*  SWITCHES                                                      *
+000600*----------------------------------------------------------------*
+000610 01  FIB8-EOF-SW               PIC X(01) VALUE "N".
+000620     88  FIB8-EOF              VALUE "Y".
+000630 01  FIB8-DONE-SW              PIC X(01) VALUE "N".
+000640     88  FIB8-DONE             VALUE "Y".
+000650 01  FIB8-CONFIRM-SW           PIC X(01) VALUE "N".
+000660     88  FIB8-CONFIRMED        VALUE "Y".
+000670 01  fib8-ctl-status           PIC X(02) VALUE "00".
+
+000680*----------------------------------------------------------------*
+000690*  MAINTENANCE WORKING FIELDS                                    *
+000700*----------------------------------------------------------------*
+000710 01  fib8-user-id              PIC X(08) VALUE SPACES.
+000720 01  fib8-date                 PIC 9(08) VALUE 0.
+000730 01  fib8-time                 PIC 9(08) VALUE 0.
+000740 01  fib8-old-seed1            PIC S9(09) VALUE 0.
+000750 01  fib8-old-seed2            PIC S9(09) VALUE 0.
+000760 01  fib8-old-term-count       PIC S9(05) VALUE 0.
+000770 01  fib8-new-seed1            PIC S9(09) VALUE 0.
+000780 01  fib8-new-seed2            PIC S9(09) VALUE 0.
+000790 01  fib8-new-term-count       PIC S9(05) VALUE 0.
+000800 01  fib8-edit-value           PIC -(09)9.
+000810 01  fib8-log-field            PIC X(12) VALUE SPACES.
+000820 01  fib8-log-old              PIC X(20) VALUE SPACES.
+000830 01  fib8-log-new              PIC X(20) VALUE SPACES.
+000840 01  fib8-msg                  PIC X(40) VALUE SPACES.
+
+000850 SCREEN SECTION.
+000860*----------------------------------------------------------------*
+000870*  FIB8-MAINT-SCREEN -- VIEW/UPDATE MAP FOR THE FIBCTL RECORD.   *
+000880*----------------------------------------------------------------*
+000890 01  FIB8-MAINT-SCREEN.
+000900     05  BLANK SCREEN.
+000910     05  LINE 01 COLUMN 01 VALUE
+000920         "FIB800 - FIBONACCI CONTROL FILE MAINTENANCE".
+000930     05  LINE 03 COLUMN 01 VALUE "OPERATOR ID. . . . .".
+000940     05  LINE 03 COLUMN 22 PIC X(08) USING fib8-user-id.
+000950     05  LINE 05 COLUMN 01 VALUE "RUN-ID . . . . . . .".
+000960     05  LINE 05 COLUMN 22 PIC X(08) FROM FIBCTL-RUN-ID.
+000970     05  LINE 06 COLUMN 01 VALUE "LABEL. . . . . . . .".
+000980     05  LINE 06 COLUMN 22 PIC X(20) FROM FIBCTL-LABEL.
+000990     05  LINE 08 COLUMN 01 VALUE "SEED 1 (CURRENT) . .".
+001000     05  LINE 08 COLUMN 22 PIC -(09)9 FROM fib8-old-seed1.
+001010     05  LINE 08 COLUMN 40 VALUE "NEW SEED 1 . .".
+001020     05  LINE 08 COLUMN 55 PIC 9(09) USING fib8-new-seed1.
+001030     05  LINE 09 COLUMN 01 VALUE "SEED 2 (CURRENT) . .".
+001040     05  LINE 09 COLUMN 22 PIC -(09)9 FROM fib8-old-seed2.
+001050     05  LINE 09 COLUMN 40 VALUE "NEW SEED 2 . .".
+001060     05  LINE 09 COLUMN 55 PIC 9(09) USING fib8-new-seed2.
+001070     05  LINE 10 COLUMN 01 VALUE "TERM CNT (CURRENT) .".
+001080     05  LINE 10 COLUMN 22 PIC -(05)9 FROM fib8-old-term-count.
+001090     05  LINE 10 COLUMN 40 VALUE "NEW TERM CNT .".
+001100     05  LINE 10 COLUMN 55 PIC 9(05) USING fib8-new-term-count.
+001110     05  LINE 12 COLUMN 01 VALUE "CONFIRM UPDATE (Y/N)".
+001120     05  LINE 12 COLUMN 22 PIC X(01) USING FIB8-CONFIRM-SW.
+001130     05  LINE 14 COLUMN 01 PIC X(40) FROM fib8-msg.
+
+001140 PROCEDURE DIVISION.
+001150*================================================================*
+001160*  0000-MAINLINE                                                 *
+001170*================================================================*
+001180 0000-MAINLINE.
+001190     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001200     IF NOT FIB8-DONE
+001210         PERFORM 2000-MAINTAIN  THRU 2000-EXIT
+001220         PERFORM 9000-TERMINATE THRU 9000-EXIT
+001230     END-IF.
+001240     GO TO 9999-EXIT.
+
+001250*================================================================*
+001260*  1000-INITIALIZE -- LOAD THE CURRENT CONTROL RECORD AND OPEN   *
+001270*  THE CHANGE LOG.                                               *
+001280*================================================================*
+001290 1000-INITIALIZE.
+001300     ACCEPT fib8-date FROM DATE YYYYMMDD.
+001310     ACCEPT fib8-time FROM TIME.
+001320     OPEN INPUT FIBCTL-FILE.
+001330     IF fib8-ctl-status NOT = "00"
+001340         SET FIB8-EOF TO TRUE
+001350     ELSE
+001360         READ FIBCTL-FILE
+001370             AT END
+001380                 SET FIB8-EOF TO TRUE
+001390         END-READ
+001400     END-IF.
+001410     IF fib8-ctl-status = "00"
+001420         CLOSE FIBCTL-FILE
+001430     END-IF.
+
+001440     IF FIB8-EOF
+001450         DISPLAY "FIB800 - FIBCTL CONTROL FILE EMPTY OR MISSING"
+001460         MOVE 8 TO RETURN-CODE
+001470         SET FIB8-DONE TO TRUE
+001480         GO TO 1000-EXIT
+001490     END-IF.
+
+001500     MOVE FIBCTL-SEED1      TO fib8-old-seed1.
+001510     MOVE FIBCTL-SEED2      TO fib8-old-seed2.
+001520     MOVE FIBCTL-TERM-COUNT TO fib8-old-term-count.
+001530     MOVE fib8-old-seed1      TO fib8-new-seed1.
+001540     MOVE fib8-old-seed2      TO fib8-new-seed2.
+001550     MOVE fib8-old-term-count TO fib8-new-term-count.
+001560     OPEN EXTEND FIBCTLOG-FILE.
+001570 1000-EXIT.
+001580     EXIT.
+
+001590*================================================================*
+001600*  2000-MAINTAIN -- PAINT THE SCREEN AND KEEP RE-PROMPTING UNTIL  *
+001610*  THE OPERATOR CONFIRMS A VALID UPDATE OR CANCELS.              *
+001620*================================================================*
+001630 2000-MAINTAIN.
+001640     PERFORM 2050-PROMPT-AND-VALIDATE THRU 2050-EXIT
+001650         UNTIL FIB8-DONE.
+001660 2000-EXIT.
+001670     EXIT.
+
+001680*================================================================*
+001690*  2050-PROMPT-AND-VALIDATE -- READ ONE SCREEN OF INPUT AND      *
+001700*  EITHER APPLY IT, REJECT IT FOR RE-ENTRY, OR HONOUR A CANCEL.  *
+001710*================================================================*
+001720 2050-PROMPT-AND-VALIDATE.
+001730     DISPLAY FIB8-MAINT-SCREEN.
+001740     ACCEPT FIB8-MAINT-SCREEN.
+
+001750     IF NOT FIB8-CONFIRMED
+001760         MOVE "UPDATE CANCELLED" TO fib8-msg
+001770         SET FIB8-DONE TO TRUE
+001780         GO TO 2050-EXIT
+001790     END-IF.
+
+001800     IF fib8-user-id = SPACES
+001810         MOVE "OPERATOR ID IS REQUIRED - RE-ENTER"
+001820             TO fib8-msg
+001830         MOVE "N" TO FIB8-CONFIRM-SW
+001840         GO TO 2050-EXIT
+001850     END-IF.
+
+001860     IF fib8-new-seed1 NOT NUMERIC OR fib8-new-seed1 < 0
+001870         OR fib8-new-seed2 NOT NUMERIC OR fib8-new-seed2 < 0
+001880         MOVE "SEEDS MUST BE NUMERIC AND NOT NEGATIVE"
+001890             TO fib8-msg
+001900         MOVE "N" TO FIB8-CONFIRM-SW
+001910         GO TO 2050-EXIT
+001920     END-IF.
+
+001930     IF fib8-new-term-count NOT > 0
+001940         OR fib8-new-term-count > 10000
+001950         MOVE "TERM COUNT MUST BE 1-10000 - RE-ENTER"
+001960             TO fib8-msg
+001970         MOVE "N" TO FIB8-CONFIRM-SW
+001980         GO TO 2050-EXIT
+001990     END-IF.
+
+002000     PERFORM 2100-APPLY-UPDATE THRU 2100-EXIT.
+002010     SET FIB8-DONE TO TRUE.
+002020 2050-EXIT.
+002030     EXIT.
+
+002040*================================================================*
+002050*  2100-APPLY-UPDATE -- LOG EACH CHANGED FIELD, REWRITE THE      *
+002060*  CONTROL FILE AND CONFIRM THE UPDATE ON SCREEN.                *
+002070*================================================================*
+002080 2100-APPLY-UPDATE.
+002090     IF fib8-new-seed1 NOT = fib8-old-seed1
+002100         MOVE "SEED1"            TO fib8-log-field
+002110         MOVE fib8-old-seed1     TO fib8-edit-value
+002120         MOVE fib8-edit-value    TO fib8-log-old
+002130         MOVE fib8-new-seed1     TO fib8-edit-value
+002140         MOVE fib8-edit-value    TO fib8-log-new
+002150         PERFORM 2150-LOG-CHANGE THRU 2150-EXIT
+002160         MOVE fib8-new-seed1     TO FIBCTL-SEED1
+002170     END-IF.
+
+002180     IF fib8-new-seed2 NOT = fib8-old-seed2
+002190         MOVE "SEED2"            TO fib8-log-field
+002200         MOVE fib8-old-seed2     TO fib8-edit-value
+002210         MOVE fib8-edit-value    TO fib8-log-old
+002220         MOVE fib8-new-seed2     TO fib8-edit-value
+002230         MOVE fib8-edit-value    TO fib8-log-new
+002240         PERFORM 2150-LOG-CHANGE THRU 2150-EXIT
+002250         MOVE fib8-new-seed2     TO FIBCTL-SEED2
+002260     END-IF.
+
+002270     IF fib8-new-term-count NOT = fib8-old-term-count
+002280         MOVE "TERM-COUNT"       TO fib8-log-field
+002290         MOVE fib8-old-term-count TO fib8-edit-value
+002300         MOVE fib8-edit-value    TO fib8-log-old
+002310         MOVE fib8-new-term-count TO fib8-edit-value
+002320         MOVE fib8-edit-value    TO fib8-log-new
+002330         PERFORM 2150-LOG-CHANGE THRU 2150-EXIT
+002340         MOVE fib8-new-term-count TO FIBCTL-TERM-COUNT
+002350     END-IF.
+
+002360     OPEN OUTPUT FIBCTL-FILE.
+002370     WRITE FIBCTL-RECORD.
+002380     CLOSE FIBCTL-FILE.
+002390     MOVE "CONTROL FILE UPDATED" TO fib8-msg.
+002400 2100-EXIT.
+002410     EXIT.
+
+002420*================================================================*
+002430*  2150-LOG-CHANGE -- WRITE ONE CHANGE-LOG RECORD FOR THE FIELD  *
+002440*  NAMED IN FIB8-LOG-FIELD.                                      *
+002450*================================================================*
+002460 2150-LOG-CHANGE.
+002470     MOVE FIBCTL-RUN-ID      TO FIBCTLOG-RUN-ID.
+002480     MOVE fib8-date          TO FIBCTLOG-DATE.
+002490     MOVE fib8-time          TO FIBCTLOG-TIME.
+002500     MOVE fib8-user-id       TO FIBCTLOG-USER-ID.
+002510     MOVE fib8-log-field     TO FIBCTLOG-FIELD-NAME.
+002520     MOVE fib8-log-old       TO FIBCTLOG-OLD-VALUE.
+002530     MOVE fib8-log-new       TO FIBCTLOG-NEW-VALUE.
+002540     WRITE FIBCTLOG-RECORD.
+002550 2150-EXIT.
+002560     EXIT.
+
+002570*================================================================*
+002580*  9000-TERMINATE -- CLOSE THE CHANGE LOG AND REPORT THE OUTCOME *
+002590*  ON THE JOB LOG.                                                *
+002600*================================================================*
+002610 9000-TERMINATE.
+002620     CLOSE FIBCTLOG-FILE.
+002630     DISPLAY "FIB800 - " fib8-msg.
+002640 9000-EXIT.
+002650     EXIT.
+
+002660*================================================================*
+002670*  9999-EXIT -- SINGLE PROGRAM EXIT POINT.                       *
+002680*================================================================*
+002690 9999-EXIT.
+002700     STOP RUN.
+
+
+
+
+
