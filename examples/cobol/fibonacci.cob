@@ -1,24 +1,397 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. "Fibonacci".
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  ix                    BINARY-C-LONG VALUE 0.
-       01  first-number          BINARY-C-LONG VALUE 0.
-       01  second-number         BINARY-C-LONG VALUE 1.
-       01  temp-number           BINARY-C-LONG VALUE 1.
-       01  display-number        PIC Z(3)9.
-       PROCEDURE DIVISION.
-       START-PROGRAM.
-           MOVE first-number TO display-number.
-           DISPLAY display-number.
-           MOVE second-number TO display-number.
-           DISPLAY display-number.
-           PERFORM VARYING ix FROM 1 BY 1 UNTIL ix = 10
-               ADD first-number TO second-number GIVING temp-number
-               MOVE second-number TO first-number
-               MOVE temp-number TO second-number
-               MOVE temp-number TO display-number
-               DISPLAY display-number
-           END-PERFORM.
-           STOP RUN.
+000010*================================================================*
+000020*  PROGRAM-ID.  FIBONACCI  (FIB100)                              *
+000030*  AUTHOR.      R SANDERSON                                      *
+000040*  INSTALLATION. OPERATIONS SYSTEMS GROUP                        *
+000050*  DATE-WRITTEN. 2024-02-11                                      *
+000060*  DATE-COMPILED.                                                *
+000070*------------------------------------------------------------------
+000080*  PURPOSE.  GENERATES A FIBONACCI SERIES OF FIBCTL-TERM-COUNT   *
+000090*  TERMS FROM A SEED PAIR, BOTH READ FROM THE FIBCTL CONTROL     *
+000100*  FILE AT START-UP SO OPERATIONS CAN CHANGE A RUN WITHOUT A     *
+000110*  RECOMPILE.                                                    *
+000120*------------------------------------------------------------------
+000130*  MODIFICATION HISTORY
+000140*  DATE-WRITTEN 2024-02-11  R SANDERSON   ORIGINAL VERSION.
+000150*  2026-08-09  RLS  EXTERNALIZED SEED VALUES AND TERM COUNT TO
+000160*              THE FIBCTL CONTROL FILE INSTEAD OF HARDCODING
+000170*              THEM IN WORKING-STORAGE AND THE MAIN PERFORM.
+000180*  2026-08-09  RLS  RETURN-CODE NOW DISTINGUISHES A CLEAN RUN
+000190*              (0) FROM A CHECKPOINT RESTART (4), A REJECTED
+000200*              CONTROL RECORD (8) AND AN OVERFLOW-TRUNCATED
+000210*              SERIES (16) SO A SCHEDULER CAN BRANCH ON IT.
+000220*  2026-08-09  RLS  LOWERED THE TERM-COUNT CEILING TO A VALUE
+000230*              FIBCTL-TERM-COUNT CAN ACTUALLY EXCEED, WIDENED
+000240*              DISPLAY-NUMBER TO 19 DIGITS TO MATCH THE TRUE
+000250*              RANGE OF A BINARY-C-LONG WORKING FIELD, GUARDED
+000260*              THE HISTORY CONTROL TOTAL WITH ON SIZE ERROR, AND
+000270*              CHECKPOINT NOW SAVES EVERY TERM SO A RESTART CAN
+000280*              NEVER RE-APPEND A TERM THE ABENDED RUN ALREADY
+000290*              WROTE TO FIBRPT/FIBHIST.
+000300*  2026-08-09  RLS  8000-GENERATE-SERIES'S LOOP BOUND CHANGED
+000310*              FROM = TO >= SO A RESTART WHOSE CHECKPOINTED
+000320*              START INDEX IS ABOVE A SINCE-LOWERED FIBCTL-
+000330*              TERM-COUNT STOPS AT ONCE INSTEAD OF RUNNING PAST
+000340*              THE NEW CEILING.  ADDED A FILE STATUS CLAUSE ON
+000350*              FIBCTL-FILE SO A TRULY MISSING CONTROL FILE IS
+000360*              CAUGHT AT OPEN, NOT JUST AN EMPTY ONE AT READ.
+000370*              1100-CHECKPOINT-OPEN NO LONGER TRIES TO OPEN
+000380*              OUTPUT FIBCHK-FILE ON STATUS 35 - A VSAM KSDS
+000390*              CANNOT BE CREATED BY A COBOL OPEN, ONLY BY THE
+000400*              IDCAMS JOB IN FIBCHKA, SO A MISSING CLUSTER IS
+000410*              NOW TREATED AS THE FATAL SETUP ERROR IT IS.
+000420*================================================================*
+000430 IDENTIFICATION DIVISION.
+000440 PROGRAM-ID. "Fibonacci".
+000450 AUTHOR. R SANDERSON.
+000460 INSTALLATION. OPERATIONS SYSTEMS GROUP.
+000470 DATE-WRITTEN. 2024-02-11.
+000480 DATE-COMPILED.
+000490 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT FIBCTL-FILE ASSIGN TO "FIBCTL"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS fib-ctl-file-status.
+000550     SELECT FIBRPT-FILE ASSIGN TO "FIBRPT"
+000560         ORGANIZATION IS LINE SEQUENTIAL.
+000570     SELECT FIBHIST-FILE ASSIGN TO "FIBHIST"
+000580         ORGANIZATION IS LINE SEQUENTIAL.
+000590     SELECT FIBCHK-FILE ASSIGN TO "FIBCHK"
+000600         ORGANIZATION IS INDEXED
+000610         ACCESS MODE IS RANDOM
+000620         RECORD KEY IS FIBCHK-RUN-ID
+000630         FILE STATUS IS fib-chk-file-status.
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  FIBCTL-FILE.
+000670     COPY FIBCTL.
+000680 FD  FIBRPT-FILE.
+000690     COPY FIBRPT.
+000700 FD  FIBHIST-FILE.
+000710     COPY FIBHIST.
+000720 FD  FIBCHK-FILE.
+000730     COPY FIBCHK.
+000740 WORKING-STORAGE SECTION.
+000750 77  FIB-EOF-SW               PIC X(01) VALUE "N".
+000760     88  FIB-EOF              VALUE "Y".
+000770 77  FIB-OVERFLOW-SW          PIC X(01) VALUE "N".
+000780     88  FIB-OVERFLOW         VALUE "Y".
+000790 77  FIB-RESTART-SW           PIC X(01) VALUE "N".
+000800     88  FIB-RESTART          VALUE "Y".
+000810 77  FIB-VALID-SW             PIC X(01) VALUE "Y".
+000820     88  FIB-VALID            VALUE "Y".
+000830 01  fib-max-term-count       BINARY-C-LONG VALUE 10000.
+000840 01  fib-hist-sum             BINARY-C-LONG VALUE 0.
+000850 01  fib-hist-time            PIC 9(08) VALUE 0.
+000860 01  fib-cur-value            BINARY-C-LONG VALUE 0.
+000870 77  fib-chk-file-status      PIC X(02) VALUE "00".
+000880 77  fib-ctl-file-status      PIC X(02) VALUE "00".
+000890 01  fib-run-id               PIC X(08) VALUE SPACES.
+000900*  CHECKPOINTED EVERY TERM SO A RESTART CAN NEVER FIND MORE
+000910*  DETAIL/HISTORY RECORDS ON DISK THAN THE CHECKPOINT RECORD
+000920*  SAYS WERE WRITTEN - A WIDER INTERVAL RISKS RE-APPENDING
+000930*  TERMS THE ABENDED RUN ALREADY WROTE.
+000940 01  fib-checkpoint-interval  BINARY-C-LONG VALUE 1.
+000950 01  fib-start-ix             BINARY-C-LONG VALUE 1.
+000960 01  fib-chk-quotient         BINARY-C-LONG VALUE 0.
+000970 01  fib-chk-remainder        BINARY-C-LONG VALUE 0.
+000980 01  fib-run-date            PIC 9(08) VALUE 0.
+000990 01  fib-rpt-seq             PIC 9(05) VALUE 0.
+001000 01  fib-rpt-count           PIC 9(07) VALUE 0.
+001010 01  ix                      BINARY-C-LONG VALUE 0.
+001020 01  first-number            BINARY-C-LONG VALUE 0.
+001030 01  second-number           BINARY-C-LONG VALUE 1.
+001040 01  temp-number              BINARY-C-LONG VALUE 1.
+001050 01  display-number          PIC -Z(18)9.
+001060 01  fib-term-count           BINARY-C-LONG VALUE 10.
+001070 PROCEDURE DIVISION.
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001100     IF NOT FIB-VALID
+001110         GO TO 9999-EXIT
+001120     END-IF.
+001130     PERFORM 8000-GENERATE-SERIES THRU 8000-EXIT.
+001140     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001150     GO TO 9999-EXIT.
+001160*----------------------------------------------------------------*
+001170*  1000-INITIALIZE - READ THE CONTROL RECORD AND LOAD THE SEED  *
+001180*  PAIR AND TERM COUNT IT SUPPLIES.                              *
+001190*----------------------------------------------------------------*
+001200 1000-INITIALIZE.
+001210     OPEN INPUT FIBCTL-FILE.
+001220     IF fib-ctl-file-status NOT = "00"
+001230         SET FIB-EOF TO TRUE
+001240     ELSE
+001250         READ FIBCTL-FILE
+001260             AT END
+001270                 SET FIB-EOF TO TRUE
+001280         END-READ
+001290     END-IF.
+001300     IF FIB-EOF
+001310         DISPLAY "FIB100 - FIBCTL CONTROL FILE EMPTY OR MISSING"
+001320         MOVE "N" TO FIB-VALID-SW
+001330         MOVE 8 TO RETURN-CODE
+001340     ELSE
+001350         PERFORM 1300-VALIDATE-PARMS THRU 1300-EXIT
+001360     END-IF.
+001370     IF fib-ctl-file-status = "00"
+001380         CLOSE FIBCTL-FILE
+001390     END-IF.
+001400     IF FIB-VALID
+001410         MOVE FIBCTL-SEED1 TO first-number
+001420         MOVE FIBCTL-SEED2 TO second-number
+001430         MOVE FIBCTL-TERM-COUNT TO fib-term-count
+001440         MOVE FIBCTL-RUN-ID TO fib-run-id
+001450     ELSE
+001460         GO TO 1000-EXIT
+001470     END-IF.
+001480     ACCEPT fib-run-date FROM DATE YYYYMMDD.
+001490     PERFORM 1100-CHECKPOINT-OPEN THRU 1100-EXIT.
+001500     IF NOT FIB-VALID
+001510         GO TO 1000-EXIT
+001520     END-IF.
+001530     PERFORM 1200-CHECKPOINT-READ THRU 1200-EXIT.
+001540     IF FIB-RESTART
+001550         OPEN EXTEND FIBRPT-FILE
+001560         OPEN EXTEND FIBHIST-FILE
+001570     ELSE
+001580         OPEN OUTPUT FIBRPT-FILE
+001590         MOVE fib-run-date TO FIBRPT-H-RUN-DATE
+001600         MOVE "FIBONACCI SERIES GENERATION RUN" TO FIBRPT-H-TITLE
+001610         WRITE FIBRPT-HEADER-REC
+001620         OPEN OUTPUT FIBHIST-FILE
+001630     END-IF.
+001640 1000-EXIT.
+001650     EXIT.
+001660*----------------------------------------------------------------*
+001670*  1300-VALIDATE-PARMS - REJECT A CONTROL RECORD THAT IS        *
+001680*  NON-NUMERIC, CARRIES NEGATIVE SEEDS, OR SPECIFIES A TERM      *
+001690*  COUNT THAT IS ZERO OR UNREASONABLY LARGE.                     *
+001700*----------------------------------------------------------------*
+001710 1300-VALIDATE-PARMS.
+001720     IF FIBCTL-SEED1 NOT NUMERIC
+001730             OR FIBCTL-SEED2 NOT NUMERIC
+001740             OR FIBCTL-TERM-COUNT NOT NUMERIC
+001750         DISPLAY "FIB100 - CONTROL RECORD HAS NON-NUMERIC DATA"
+001760         MOVE "N" TO FIB-VALID-SW
+001770     END-IF.
+001780     IF FIB-VALID AND FIBCTL-SEED1 < 0
+001790         DISPLAY "FIB100 - SEED1 MAY NOT BE NEGATIVE"
+001800         MOVE "N" TO FIB-VALID-SW
+001810     END-IF.
+001820     IF FIB-VALID AND FIBCTL-SEED2 < 0
+001830         DISPLAY "FIB100 - SEED2 MAY NOT BE NEGATIVE"
+001840         MOVE "N" TO FIB-VALID-SW
+001850     END-IF.
+001860     IF FIB-VALID AND FIBCTL-TERM-COUNT NOT > 0
+001870         DISPLAY "FIB100 - TERM COUNT MUST BE GREATER THAN ZERO"
+001880         MOVE "N" TO FIB-VALID-SW
+001890     END-IF.
+001900     IF FIB-VALID AND FIBCTL-TERM-COUNT > fib-max-term-count
+001910         DISPLAY "FIB100 - TERM COUNT EXCEEDS MAXIMUM ALLOWED"
+001920         MOVE "N" TO FIB-VALID-SW
+001930     END-IF.
+001940     IF NOT FIB-VALID
+001950         MOVE 8 TO RETURN-CODE
+001960     END-IF.
+001970 1300-EXIT.
+001980     EXIT.
+001990*----------------------------------------------------------------*
+002000*  1100-CHECKPOINT-OPEN - OPEN THE CHECKPOINT FILE FOR RANDOM   *
+002010*  I-O.  FIBCHK IS A VSAM KSDS AND MUST ALREADY BE DEFINED BY    *
+002020*  THE ONE-TIME IDCAMS JOB (FIBCHKA) - COBOL CANNOT CREATE A     *
+002030*  KSDS ITSELF, SO A MISSING CLUSTER IS A FATAL SETUP ERROR      *
+002040*  RATHER THAN SOMETHING THIS PARAGRAPH CAN WORK AROUND.         *
+002050*----------------------------------------------------------------*
+002060 1100-CHECKPOINT-OPEN.
+002070     OPEN I-O FIBCHK-FILE.
+002080     IF fib-chk-file-status NOT = "00"
+002090         DISPLAY "FIB100 - FIBCHK CHECKPOINT FILE NOT FOUND - "
+002100                 "RUN FIBCHKA TO DEFINE THE CLUSTER FIRST"
+002110         MOVE "N" TO FIB-VALID-SW
+002120         MOVE 8 TO RETURN-CODE
+002130     END-IF.
+002140 1100-EXIT.
+002150     EXIT.
+002160*----------------------------------------------------------------*
+002170*  1200-CHECKPOINT-READ - LOOK UP THIS RUN-ID IN THE CHECKPOINT *
+002180*  FILE.  AN IN-PROGRESS RECORD MEANS A PRIOR RUN ABENDED AND   *
+002190*  WE RESUME FROM ITS LAST SAVED POSITION.                      *
+002200*----------------------------------------------------------------*
+002210 1200-CHECKPOINT-READ.
+002220     MOVE fib-run-id TO FIBCHK-RUN-ID.
+002230     READ FIBCHK-FILE
+002240         INVALID KEY
+002250             CONTINUE
+002260         NOT INVALID KEY
+002270             IF FIBCHK-IN-PROGRESS
+002280                 MOVE FIBCHK-IX TO ix
+002290                 MOVE FIBCHK-FIRST TO first-number
+002300                 MOVE FIBCHK-SECOND TO second-number
+002310                 MOVE FIBCHK-SEQ TO fib-rpt-seq
+002320                 MOVE FIBCHK-COUNT TO fib-rpt-count
+002330                 SET FIB-RESTART TO TRUE
+002340             END-IF
+002350     END-READ.
+002360     COMPUTE fib-start-ix = ix + 1.
+002370 1200-EXIT.
+002380     EXIT.
+002390*----------------------------------------------------------------*
+002400*  8000-GENERATE-SERIES - DISPLAY THE SEED PAIR, THEN EXTEND    *
+002410*  THE SERIES OUT TO FIB-TERM-COUNT TERMS.  THE ADD IS GUARDED  *
+002420*  BY ON SIZE ERROR SO A TERM THAT NO LONGER FITS THE WORKING   *
+002430*  FIELDS STOPS THE RUN INSTEAD OF PRINTING A WRAPPED VALUE.     *
+002440*----------------------------------------------------------------*
+002450 8000-GENERATE-SERIES.
+002460     IF NOT FIB-RESTART
+002470         MOVE first-number TO display-number
+002480         MOVE first-number TO fib-cur-value
+002490         DISPLAY display-number
+002500         PERFORM 8200-WRITE-DETAIL THRU 8200-EXIT
+002510         MOVE second-number TO display-number
+002520         MOVE second-number TO fib-cur-value
+002530         DISPLAY display-number
+002540         PERFORM 8200-WRITE-DETAIL THRU 8200-EXIT
+002550     END-IF.
+002560     PERFORM VARYING ix FROM fib-start-ix BY 1
+002570             UNTIL ix >= fib-term-count OR FIB-OVERFLOW
+002580         ADD first-number TO second-number GIVING temp-number
+002590             ON SIZE ERROR
+002600                 PERFORM 8100-OVERFLOW-ERROR THRU 8100-EXIT
+002610         END-ADD
+002620         IF NOT FIB-OVERFLOW
+002630             MOVE second-number TO first-number
+002640             MOVE temp-number TO second-number
+002650             MOVE temp-number TO display-number
+002660             MOVE temp-number TO fib-cur-value
+002670             DISPLAY display-number
+002680             PERFORM 8200-WRITE-DETAIL THRU 8200-EXIT
+002690             DIVIDE ix BY fib-checkpoint-interval GIVING
+002700                 fib-chk-quotient REMAINDER fib-chk-remainder
+002710             IF fib-chk-remainder = 0
+002720                 PERFORM 8300-CHECKPOINT-WRITE THRU 8300-EXIT
+002730             END-IF
+002740         END-IF
+002750     END-PERFORM.
+002760 8000-EXIT.
+002770     EXIT.
+002780*----------------------------------------------------------------*
+002790*  8100-OVERFLOW-ERROR - THE NEXT TERM NO LONGER FITS A         *
+002800*  BINARY-C-LONG WORKING FIELD.  FLAG IT AND STOP GENERATING    *
+002810*  RATHER THAN LET THE CALLER TRUST A WRAPPED VALUE.             *
+002820*----------------------------------------------------------------*
+002830 8100-OVERFLOW-ERROR.
+002840     DISPLAY "FIB100 - TERM " ix " EXCEEDS WORKING FIELD SIZE".
+002850     SET FIB-OVERFLOW TO TRUE.
+002860 8100-EXIT.
+002870     EXIT.
+002880*----------------------------------------------------------------*
+002890*  8200-WRITE-DETAIL - ADD ONE REPORT DETAIL RECORD FOR THE     *
+002900*  TERM JUST DISPLAYED AND BUMP THE RUNNING RECORD COUNT.       *
+002910*----------------------------------------------------------------*
+002920 8200-WRITE-DETAIL.
+002930     ADD 1 TO fib-rpt-seq.
+002940     ADD 1 TO fib-rpt-count.
+002950     MOVE fib-rpt-seq TO FIBRPT-D-SEQ.
+002960     MOVE fib-cur-value TO FIBRPT-D-VALUE.
+002970     WRITE FIBRPT-DETAIL-REC.
+002980     PERFORM 8250-WRITE-HISTORY THRU 8250-EXIT.
+002990 8200-EXIT.
+003000     EXIT.
+003010*----------------------------------------------------------------*
+003020*  8250-WRITE-HISTORY - ADD ONE AUDIT/HISTORY RECORD FOR THE     *
+003030*  TERM JUST DISPLAYED AND ROLL IT INTO THE RUN'S CONTROL TOTAL. *
+003040*----------------------------------------------------------------*
+003050 8250-WRITE-HISTORY.
+003060     ACCEPT fib-hist-time FROM TIME.
+003070     MOVE fib-run-id TO FIBHIST-RUN-ID.
+003080     MOVE fib-run-date TO FIBHIST-DATE.
+003090     MOVE fib-hist-time TO FIBHIST-TIME.
+003100     MOVE fib-rpt-seq TO FIBHIST-SEQ.
+003110     MOVE fib-cur-value TO FIBHIST-VALUE.
+003120     WRITE FIBHIST-DETAIL-REC.
+003130     ADD fib-cur-value TO fib-hist-sum
+003140         ON SIZE ERROR
+003150             PERFORM 8260-SUM-OVERFLOW-ERROR THRU 8260-EXIT
+003160     END-ADD.
+003170 8250-EXIT.
+003180     EXIT.
+003190*----------------------------------------------------------------*
+003200*  8260-SUM-OVERFLOW-ERROR - THE RUNNING HISTORY CONTROL TOTAL  *
+003210*  NO LONGER FITS ITS WORKING FIELD.  STOP GENERATING RATHER    *
+003220*  THAN LET THE TRAILER'S CONTROL TOTAL GO STALE.               *
+003230*----------------------------------------------------------------*
+003240 8260-SUM-OVERFLOW-ERROR.
+003250     DISPLAY "FIB100 - HISTORY CONTROL TOTAL EXCEEDS WORKING "
+003260             "FIELD SIZE".
+003270     SET FIB-OVERFLOW TO TRUE.
+003280 8260-EXIT.
+003290     EXIT.
+003300*----------------------------------------------------------------*
+003310*  8300-CHECKPOINT-WRITE - SAVE THE CURRENT POSITION SO A       *
+003320*  RESTART DOES NOT HAVE TO START OVER FROM TERM ONE.            *
+003330*----------------------------------------------------------------*
+003340 8300-CHECKPOINT-WRITE.
+003350     MOVE fib-run-id TO FIBCHK-RUN-ID.
+003360     MOVE ix TO FIBCHK-IX.
+003370     MOVE first-number TO FIBCHK-FIRST.
+003380     MOVE second-number TO FIBCHK-SECOND.
+003390     MOVE fib-rpt-seq TO FIBCHK-SEQ.
+003400     MOVE fib-rpt-count TO FIBCHK-COUNT.
+003410     SET FIBCHK-IN-PROGRESS TO TRUE.
+003420     REWRITE FIBCHK-RECORD
+003430         INVALID KEY
+003440             WRITE FIBCHK-RECORD
+003450     END-REWRITE.
+003460 8300-EXIT.
+003470     EXIT.
+003480*----------------------------------------------------------------*
+003490*  9000-TERMINATE - WRITE THE REPORT TRAILER AND CLOSE THE      *
+003500*  REPORT FILE.                                                  *
+003510*----------------------------------------------------------------*
+003520 9000-TERMINATE.
+003530     MOVE fib-run-date TO FIBRPT-T-RUN-DATE.
+003540     MOVE fib-rpt-count TO FIBRPT-T-RECORD-COUNT.
+003550     WRITE FIBRPT-TRAILER-REC.
+003560     CLOSE FIBRPT-FILE.
+003570     MOVE fib-run-id TO FIBHIST-T-RUN-ID.
+003580     MOVE fib-rpt-count TO FIBHIST-T-COUNT.
+003590     MOVE fib-hist-sum TO FIBHIST-T-SUM.
+003600     WRITE FIBHIST-TRAILER-REC.
+003610     CLOSE FIBHIST-FILE.
+003620     IF NOT FIB-OVERFLOW
+003630         MOVE fib-run-id TO FIBCHK-RUN-ID
+003640         MOVE ix TO FIBCHK-IX
+003650         MOVE first-number TO FIBCHK-FIRST
+003660         MOVE second-number TO FIBCHK-SECOND
+003670         MOVE fib-rpt-seq TO FIBCHK-SEQ
+003680         MOVE fib-rpt-count TO FIBCHK-COUNT
+003690         SET FIBCHK-COMPLETE TO TRUE
+003700         REWRITE FIBCHK-RECORD
+003710             INVALID KEY
+003720                 WRITE FIBCHK-RECORD
+003730         END-REWRITE
+003740     END-IF.
+003750     CLOSE FIBCHK-FILE.
+003760     EVALUATE TRUE
+003770         WHEN FIB-OVERFLOW
+003780             MOVE 16 TO RETURN-CODE
+003790         WHEN FIB-RESTART
+003800             MOVE 4 TO RETURN-CODE
+003810         WHEN OTHER
+003820             MOVE 0 TO RETURN-CODE
+003830     END-EVALUATE.
+003840 9000-EXIT.
+003850     EXIT.
+003860 9999-EXIT.
+003870     STOP RUN.
+
+
+
+
+
+
+
+
+
+
