@@ -0,0 +1,272 @@
+000010*================================================================*
+000020*  PROGRAM:      FIB300                                          *
+000030*  AUTHOR:       R SANDERSON                                     *
+000040*  INSTALLATION: OPERATIONS SYSTEMS GROUP                        *
+000050*  DATE-WRITTEN: 2026-08-09                                      *
+000060*                                                                 *
+000070*  PURPOSE.                                                      *
+000080*      COMPOUNDING-GROWTH SERIES GENERATOR.  WHERE FIBONACCI     *
+000090*      (FIB100) WALKS A WHOLE-NUMBER ADDITIVE SERIES, FIB300      *
+000100*      WALKS A PACKED-DECIMAL SERIES: EACH TERM IS THE PRIOR     *
+000110*      TERM GROWN BY A CONTROL-SUPPLIED PERCENTAGE, ROUNDED TO   *
+000120*      A CONTROL-SUPPLIED NUMBER OF DECIMAL PLACES.  INTENDED    *
+000130*      FOR BALANCE-PROJECTION AND INTEREST-ACCRUAL STYLE RUNS    *
+000140*      WHERE FRACTIONAL VALUES MATTER.                           *
+000150*------------------------------------------------------------------
+000160*  MOD LOG
+000170*  2026-08-09  RLS  ORIGINAL PROGRAM.
+000180*  2026-08-09  RLS  OVERFLOW RETURN-CODE RAISED FROM 4 TO 16 TO
+000190*              LINE UP WITH THE SUITE-WIDE RETURN-CODE SCHEME.
+000200*  2026-08-09  RLS  TERM-COUNT CEILING LOWERED TO 10000 SO THE
+000210*              "TOO LARGE" CHECK IS REACHABLE BELOW THE FIELD'S
+000220*              OWN PIC S9(05) LIMIT; REMOVED UNREACHABLE
+000230*              0000-EXIT (MAINLINE ALWAYS EXITS VIA 9999-EXIT).
+000240*  2026-08-09  RLS  1300-VALIDATE-PARMS NOW REJECTS A NEGATIVE
+000250*              FIBDCTL-SEED, NOT JUST A NON-NUMERIC ONE, SAME AS
+000260*              THE SEED CHECKS IN FIBONACCI.COB AND FIB200.COB.
+000270*================================================================*
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID.                  FIB300.
+000300 AUTHOR.                      R SANDERSON.
+000310 INSTALLATION.                OPERATIONS SYSTEMS GROUP.
+000320 DATE-WRITTEN.                2026-08-09.
+000330 DATE-COMPILED.
+
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.             IBM-370.
+000370 OBJECT-COMPUTER.             IBM-370.
+
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT FIBDCTL-FILE      ASSIGN       TO "FIBDCTL"
+000410                               ORGANIZATION IS LINE SEQUENTIAL.
+
+000420     SELECT FIBDRPT-FILE      ASSIGN       TO "FIBDRPT"
+000430                               ORGANIZATION IS LINE SEQUENTIAL.
+
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  FIBDCTL-FILE.
+000470     COPY FIBDCTL.
+
+000480 FD  FIBDRPT-FILE.
+000490     COPY FIBDRPT.
+
+000500 WORKING-STORAGE SECTION.
+000510*----------------------------------------------------------------*
+000520*  SWITCHES                                                      *
+000530*----------------------------------------------------------------*
+000540 01  FIBD-EOF-SW               PIC X(01) VALUE "N".
+000550     88  FIBD-EOF              VALUE "Y".
+000560 01  FIBD-OVERFLOW-SW          PIC X(01) VALUE "N".
+000570     88  FIBD-OVERFLOW         VALUE "Y".
+000580 01  FIBD-VALID-SW             PIC X(01) VALUE "Y".
+000590     88  FIBD-VALID            VALUE "Y".
+
+000600*----------------------------------------------------------------*
+000610*  GENERATOR WORKING FIELDS                                      *
+000620*----------------------------------------------------------------*
+000630 01  current-value             PIC S9(09)V9(04) COMP-3 VALUE 0.
+000640 01  next-value                PIC S9(09)V9(04) COMP-3 VALUE 0.
+000650 01  growth-rate               PIC S9(03)V9(04) COMP-3 VALUE 0.
+000660 01  growth-multiplier         PIC S9(03)V9(04) COMP-3 VALUE 0.
+000670 01  round-scale               PIC S9(05)        COMP-3 VALUE 1.
+000680 01  rounded-temp              PIC S9(09)V9(04) COMP-3 VALUE 0.
+000690 01  dec-places                PIC 9(01)         VALUE 4.
+000700 01  fib-max-term-count        PIC S9(05) COMP   VALUE 10000.
+000710 01  fib-term-count            PIC S9(05) COMP   VALUE 0.
+000720 01  ix                        PIC S9(05) COMP   VALUE 0.
+000730 01  display-dvalue            PIC -(09)9.9999.
+
+000740*----------------------------------------------------------------*
+000750*  REPORT / MISCELLANEOUS FIELDS                                 *
+000760*----------------------------------------------------------------*
+000770 01  fib-run-date              PIC 9(08) VALUE 0.
+000780 01  fib-rpt-seq               PIC 9(05) VALUE 0.
+000790 01  fib-rpt-count             PIC 9(07) VALUE 0.
+
+000800 PROCEDURE DIVISION.
+000810*================================================================*
+000820*  0000-MAINLINE                                                 *
+000830*================================================================*
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000860     IF NOT FIBD-VALID
+000870         GO TO 9999-EXIT
+000880     END-IF.
+000890     PERFORM 8000-GENERATE-SERIES THRU 8000-EXIT.
+000900     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+000910     GO TO 9999-EXIT.
+
+000920*================================================================*
+000930*  1000-INITIALIZE -- READ AND VALIDATE THE CONTROL RECORD,      *
+000940*  OPEN THE REPORT FILE AND WRITE ITS HEADER.                    *
+000950*================================================================*
+000960 1000-INITIALIZE.
+000970     OPEN INPUT FIBDCTL-FILE.
+000980     READ FIBDCTL-FILE
+000990         AT END
+001000             SET FIBD-EOF TO TRUE
+001010     END-READ.
+001020     CLOSE FIBDCTL-FILE.
+
+001030     IF FIBD-EOF
+001040         DISPLAY "FIB300 - CONTROL FILE FIBDCTL IS EMPTY"
+001050         SET FIBD-VALID-SW TO "N"
+001060         MOVE 8 TO RETURN-CODE
+001070         GO TO 1000-EXIT
+001080     END-IF.
+
+001090     PERFORM 1300-VALIDATE-PARMS  THRU 1300-EXIT.
+001100     IF NOT FIBD-VALID
+001110         GO TO 1000-EXIT
+001120     END-IF.
+
+001130     MOVE FIBDCTL-SEED        TO current-value.
+001140     MOVE FIBDCTL-GROWTH-RATE TO growth-rate.
+001150     MOVE FIBDCTL-TERM-COUNT  TO fib-term-count.
+001160     MOVE FIBDCTL-DEC-PLACES  TO dec-places.
+
+001170     COMPUTE growth-multiplier = 1 + (growth-rate / 100).
+001180     COMPUTE round-scale = 10 ** (4 - dec-places).
+
+001190     ACCEPT fib-run-date FROM DATE YYYYMMDD.
+
+001200     OPEN OUTPUT FIBDRPT-FILE.
+001210     MOVE "H"              TO FIBDRPT-H-TYPE.
+001220     MOVE fib-run-date     TO FIBDRPT-H-RUN-DATE.
+001230     MOVE FIBDCTL-LABEL    TO FIBDRPT-H-TITLE.
+001240     WRITE FIBDRPT-HEADER-REC.
+001250 1000-EXIT.
+001260     EXIT.
+
+001270*================================================================*
+001280*  1300-VALIDATE-PARMS -- REJECT A CONTROL RECORD THAT CANNOT    *
+001290*  DRIVE A SENSIBLE RUN.                                         *
+001300*================================================================*
+001310 1300-VALIDATE-PARMS.
+001320     IF FIBDCTL-SEED NOT NUMERIC OR FIBDCTL-SEED < 0
+001330         DISPLAY "FIB300 - CONTROL RECORD SEED MUST BE NUMERIC "
+001340                 "AND NOT NEGATIVE"
+001350         SET FIBD-VALID-SW TO "N"
+001360         MOVE 8 TO RETURN-CODE
+001370         GO TO 1300-EXIT
+001380     END-IF.
+
+001390     IF FIBDCTL-GROWTH-RATE NOT NUMERIC
+001400         DISPLAY "FIB300 - CONTROL RECORD HAS NON-NUMERIC RATE"
+001410         SET FIBD-VALID-SW TO "N"
+001420         MOVE 8 TO RETURN-CODE
+001430         GO TO 1300-EXIT
+001440     END-IF.
+
+001450     IF FIBDCTL-TERM-COUNT NOT NUMERIC
+001460         OR FIBDCTL-TERM-COUNT NOT > 0
+001470         DISPLAY "FIB300 - CONTROL RECORD HAS AN INVALID TERM "
+001480                 "COUNT"
+001490         SET FIBD-VALID-SW TO "N"
+001500         MOVE 8 TO RETURN-CODE
+001510         GO TO 1300-EXIT
+001520     END-IF.
+
+001530     IF FIBDCTL-TERM-COUNT > fib-max-term-count
+001540         DISPLAY "FIB300 - CONTROL RECORD TERM COUNT EXCEEDS "
+001550                 "THE RUN LIMIT"
+001560         SET FIBD-VALID-SW TO "N"
+001570         MOVE 8 TO RETURN-CODE
+001580         GO TO 1300-EXIT
+001590     END-IF.
+
+001600     IF FIBDCTL-DEC-PLACES NOT NUMERIC
+001610         OR FIBDCTL-DEC-PLACES > 4
+001620         DISPLAY "FIB300 - CONTROL RECORD DECIMAL PLACES MUST "
+001630                 "BE 0 THROUGH 4"
+001640         SET FIBD-VALID-SW TO "N"
+001650         MOVE 8 TO RETURN-CODE
+001660         GO TO 1300-EXIT
+001670     END-IF.
+001680 1300-EXIT.
+001690     EXIT.
+
+001700*================================================================*
+001710*  8000-GENERATE-SERIES -- COMPOUND THE SEED FORWARD ONE TERM AT *
+001720*  A TIME, ROUNDING EACH TERM TO THE CONTROLLED DECIMAL PLACES.  *
+001730*================================================================*
+001740 8000-GENERATE-SERIES.
+001750     MOVE current-value TO display-dvalue.
+001760     DISPLAY "TERM " 1 ": " display-dvalue.
+001770     PERFORM 8200-WRITE-DETAIL THRU 8200-EXIT.
+
+001780     PERFORM VARYING ix FROM 2 BY 1
+001790             UNTIL ix > fib-term-count
+001800                OR FIBD-OVERFLOW
+
+001810         COMPUTE next-value ROUNDED =
+001820                 current-value * growth-multiplier
+001830             ON SIZE ERROR
+001840                 PERFORM 8100-OVERFLOW-ERROR THRU 8100-EXIT
+001850         END-COMPUTE
+
+001860         IF NOT FIBD-OVERFLOW
+001870             DIVIDE next-value BY round-scale
+001880                 GIVING rounded-temp ROUNDED
+001890             MULTIPLY rounded-temp BY round-scale
+001900                 GIVING current-value
+001910             MOVE current-value TO display-dvalue
+001920             DISPLAY "TERM " ix ": " display-dvalue
+001930             PERFORM 8200-WRITE-DETAIL THRU 8200-EXIT
+001940         END-IF
+001950     END-PERFORM.
+001960 8000-EXIT.
+001970     EXIT.
+
+001980*================================================================*
+001990*  8100-OVERFLOW-ERROR -- STOP GENERATING ONCE A TERM NO LONGER  *
+002000*  FITS THE PACKED-DECIMAL VALUE FIELD.                          *
+002010*================================================================*
+002020 8100-OVERFLOW-ERROR.
+002030     DISPLAY "FIB300 - TERM VALUE EXCEEDS FIELD CAPACITY, "
+002040             "SERIES TRUNCATED".
+002050     SET FIBD-OVERFLOW TO TRUE.
+002060 8100-EXIT.
+002070     EXIT.
+
+002080*================================================================*
+002090*  8200-WRITE-DETAIL -- APPEND ONE DETAIL LINE TO THE REPORT.    *
+002100*================================================================*
+002110 8200-WRITE-DETAIL.
+002120     ADD 1 TO fib-rpt-seq.
+002130     MOVE "D"            TO FIBDRPT-D-TYPE.
+002140     MOVE fib-rpt-seq    TO FIBDRPT-D-SEQ.
+002150     MOVE display-dvalue TO FIBDRPT-D-VALUE.
+002160     WRITE FIBDRPT-DETAIL-REC.
+002170     ADD 1 TO fib-rpt-count.
+002180 8200-EXIT.
+002190     EXIT.
+
+002200*================================================================*
+002210*  9000-TERMINATE -- WRITE THE TRAILER AND CLOSE THE REPORT.     *
+002220*================================================================*
+002230 9000-TERMINATE.
+002240     MOVE "T"             TO FIBDRPT-T-TYPE.
+002250     MOVE fib-run-date    TO FIBDRPT-T-RUN-DATE.
+002260     MOVE fib-rpt-count   TO FIBDRPT-T-RECORD-COUNT.
+002270     WRITE FIBDRPT-TRAILER-REC.
+002280     CLOSE FIBDRPT-FILE.
+
+002290     IF FIBD-OVERFLOW
+002300         MOVE 16 TO RETURN-CODE
+002310     END-IF.
+002320 9000-EXIT.
+002330     EXIT.
+
+002340*================================================================*
+002350*  9999-EXIT -- SINGLE PROGRAM EXIT POINT.                       *
+002360*================================================================*
+002370 9999-EXIT.
+002380     STOP RUN.
+
+
+
+
