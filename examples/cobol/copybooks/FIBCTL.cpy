@@ -0,0 +1,20 @@
+000010*================================================================*
+000020*  FIBCTL.CPY                                                    *
+000030*  CONTROL RECORD LAYOUT FOR THE FIBONACCI GENERATOR SUITE.      *
+000040*  ONE RECORD HOLDS THE SEED PAIR, TERM COUNT, RUN IDENTIFIER    *
+000050*  AND A SHORT LABEL FOR A SINGLE GENERATION RUN.  SHARED BY     *
+000060*  FIB100 (BATCH GENERATOR), FIB800 (ONLINE MAINTENANCE) AND     *
+000070*  THE CONTROL FILE ITSELF SO A CHANGE MADE ONLINE IS PICKED    *
+000080*  UP BY THE NEXT BATCH RUN WITHOUT A RECOMPILE.                *
+000090*------------------------------------------------------------------
+000100*  MOD LOG
+000110*  DATE-WRITTEN 2026-08-09  R SANDERSON  ORIGINAL COPYBOOK
+000120*================================================================*
+000130 01  FIBCTL-RECORD.
+000140     05  FIBCTL-RUN-ID           PIC X(08).
+000150     05  FIBCTL-SEED1            PIC S9(09).
+000160     05  FIBCTL-SEED2            PIC S9(09).
+000170     05  FIBCTL-TERM-COUNT       PIC S9(05).
+000180     05  FIBCTL-LABEL            PIC X(20).
+000190     05  FILLER                  PIC X(10).
+
