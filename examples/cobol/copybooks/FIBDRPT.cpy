@@ -0,0 +1,26 @@
+000010*================================================================*
+000020*  FIBDRPT.CPY                                                   *
+000030*  SEQUENTIAL REPORT RECORD LAYOUTS FOR THE DECIMAL/GROWTH-RATE  *
+000040*  VARIANT OF THE FIBONACCI GENERATOR (FIB300).  MIRRORS         *
+000050*  FIBRPT.CPY BUT CARRIES AN EDITED DECIMAL VALUE FIELD WIDE     *
+000060*  ENOUGH FOR FOUR DECIMAL PLACES.                               *
+000070*------------------------------------------------------------------
+000080*  MOD LOG
+000090*  2026-08-09  RLS  ORIGINAL COPYBOOK.
+000100*================================================================*
+000110 01  FIBDRPT-HEADER-REC.
+000120     05  FIBDRPT-H-TYPE           PIC X(01) VALUE "H".
+000130     05  FIBDRPT-H-RUN-DATE       PIC 9(08).
+000140     05  FIBDRPT-H-TITLE          PIC X(40).
+000150     05  FILLER                   PIC X(31).
+000160 01  FIBDRPT-DETAIL-REC.
+000170     05  FIBDRPT-D-TYPE           PIC X(01) VALUE "D".
+000180     05  FIBDRPT-D-SEQ            PIC 9(05).
+000190     05  FIBDRPT-D-VALUE          PIC -(09)9.9999.
+000200     05  FILLER                   PIC X(22).
+000210 01  FIBDRPT-TRAILER-REC.
+000220     05  FIBDRPT-T-TYPE           PIC X(01) VALUE "T".
+000230     05  FIBDRPT-T-RUN-DATE       PIC 9(08).
+000240     05  FIBDRPT-T-RECORD-COUNT   PIC 9(07).
+000250     05  FILLER                   PIC X(44).
+
