@@ -0,0 +1,29 @@
+000010*================================================================*
+000020*  FIBLINK.CPY                                                   *
+000030*  LINKAGE PARAMETERS FOR FIB200, THE CALLABLE SERIES-GENERATION *
+000040*  ENGINE USED BY THE MULTI-PARAMETER-SET DRIVER (FIB900).       *
+000050*  FIBLNK-PARMS CARRIES THE SEED PAIR AND TERM COUNT IN; THE     *
+000060*  CALLER SUPPLIES MATCHING WORKING-STORAGE FOR BOTH GROUPS AND  *
+000070*  PASSES THEM ON THE CALL STATEMENT.                            *
+000080*------------------------------------------------------------------
+000090*  MOD LOG
+000100*  2026-08-09  RLS  ORIGINAL COPYBOOK.
+000110*  2026-08-09  RLS  FIBLNK-LAST-VALUE AND FIBLNK-TERM-SUM CHANGED
+000120*              FROM PIC S9(18) COMP (AN 18-DIGIT LIMIT) TO
+000130*              BINARY-C-LONG SO THEY CAN HOLD THE SAME 19-DIGIT
+000140*              RANGE AS THE ENGINE'S OWN WORKING FIELDS.
+000150*================================================================*
+000160 01  FIBLNK-PARMS.
+000170     05  FIBLNK-SEED1             PIC S9(09).
+000180     05  FIBLNK-SEED2             PIC S9(09).
+000190     05  FIBLNK-TERM-COUNT        PIC S9(05).
+000200 01  FIBLNK-RESULT.
+000210     05  FIBLNK-STATUS-CODE       PIC 9(01).
+000220         88  FIBLNK-OK            VALUE 0.
+000230         88  FIBLNK-OVERFLOWED    VALUE 4.
+000240         88  FIBLNK-INVALID       VALUE 8.
+000250     05  FIBLNK-LAST-VALUE        BINARY-C-LONG.
+000260     05  FIBLNK-TERM-SUM          BINARY-C-LONG.
+000270     05  FIBLNK-TERMS-WRITTEN     PIC 9(07).
+
+
