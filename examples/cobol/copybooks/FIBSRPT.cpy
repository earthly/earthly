@@ -0,0 +1,36 @@
+000010*================================================================*
+000020*  FIBSRPT.CPY                                                   *
+000030*  CONSOLIDATED SUMMARY REPORT LAYOUT FOR THE MULTI-PARAMETER-   *
+000040*  SET DRIVER (FIB900).  ONE DETAIL LINE PER PARAMETER SET,      *
+000050*  ONE TRAILER CARRYING THE SET COUNT, FAILURE COUNT AND GRAND   *
+000060*  TOTAL FOR THE WHOLE BATCH.                                    *
+000070*------------------------------------------------------------------
+000080*  MOD LOG
+000090*  2026-08-09  RLS  ORIGINAL COPYBOOK.
+000100*  2026-08-09  RLS  WIDENED FIBSRPT-D-LAST-VALUE, FIBSRPT-D-SUM
+000110*              AND FIBSRPT-T-GRAND-SUM TO 19 DIGITS TO MATCH THE
+000120*              TRUE RANGE OF A BINARY-C-LONG WORKING FIELD.
+000130*================================================================*
+000140 01  FIBSRPT-HEADER-REC.
+000150     05  FIBSRPT-H-TYPE           PIC X(01) VALUE "H".
+000160     05  FIBSRPT-H-RUN-DATE       PIC 9(08).
+000170     05  FIBSRPT-H-TITLE          PIC X(40).
+000180     05  FILLER                   PIC X(31).
+000190 01  FIBSRPT-DETAIL-REC.
+000200     05  FIBSRPT-D-TYPE           PIC X(01) VALUE "D".
+000210     05  FIBSRPT-D-RUN-ID         PIC X(08).
+000220     05  FIBSRPT-D-LABEL          PIC X(20).
+000230     05  FIBSRPT-D-TERM-COUNT     PIC 9(05).
+000240     05  FIBSRPT-D-LAST-VALUE     PIC -Z(18)9.
+000250     05  FIBSRPT-D-SUM            PIC -Z(18)9.
+000260     05  FIBSRPT-D-STATUS         PIC X(09).
+000270     05  FILLER                   PIC X(01).
+000280 01  FIBSRPT-TRAILER-REC.
+000290     05  FIBSRPT-T-TYPE           PIC X(01) VALUE "T".
+000300     05  FIBSRPT-T-RUN-DATE       PIC 9(08).
+000310     05  FIBSRPT-T-SET-COUNT      PIC 9(05).
+000320     05  FIBSRPT-T-FAIL-COUNT     PIC 9(05).
+000330     05  FIBSRPT-T-GRAND-SUM      PIC -Z(18)9.
+000340     05  FILLER                   PIC X(30).
+
+
