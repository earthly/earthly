@@ -0,0 +1,31 @@
+000010*================================================================*
+000020*  FIBHIST.CPY                                                   *
+000030*  AUDIT/HISTORY RECORD LAYOUT FOR THE FIBONACCI GENERATOR.      *
+000040*  ONE DETAIL RECORD PER TERM PRODUCED (RUN-ID, TIMESTAMP,       *
+000050*  TERM SEQUENCE NUMBER, VALUE) PLUS A TRAILER CARRYING A        *
+000060*  CONTROL TOTAL SO A RUN CAN BE RECONCILED AGAINST WHAT WAS     *
+000070*  EXPECTED AND PROVEN NOT TO HAVE BEEN TRUNCATED PARTWAY        *
+000080*  THROUGH.                                                      *
+000090*------------------------------------------------------------------
+000100*  MOD LOG
+000110*  2026-08-09  RLS  ORIGINAL COPYBOOK.
+000120*  2026-08-09  RLS  WIDENED FIBHIST-VALUE AND FIBHIST-T-SUM TO 19
+000130*              DIGITS TO MATCH THE TRUE RANGE OF A BINARY-C-LONG
+000140*              WORKING FIELD.
+000150*================================================================*
+000160 01  FIBHIST-DETAIL-REC.
+000170     05  FIBHIST-TYPE             PIC X(01) VALUE "D".
+000180     05  FIBHIST-RUN-ID           PIC X(08).
+000190     05  FIBHIST-DATE             PIC 9(08).
+000200     05  FIBHIST-TIME             PIC 9(08).
+000210     05  FIBHIST-SEQ              PIC 9(05).
+000220     05  FIBHIST-VALUE            PIC S9(19).
+000230     05  FILLER                   PIC X(22).
+000240 01  FIBHIST-TRAILER-REC.
+000250     05  FIBHIST-T-TYPE           PIC X(01) VALUE "T".
+000260     05  FIBHIST-T-RUN-ID         PIC X(08).
+000270     05  FIBHIST-T-COUNT          PIC 9(07).
+000280     05  FIBHIST-T-SUM            PIC S9(19).
+000290     05  FILLER                   PIC X(28).
+
+
