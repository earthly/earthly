@@ -0,0 +1,22 @@
+000010*================================================================*
+000020*  FIBDCTL.CPY                                                   *
+000030*  CONTROL RECORD FOR THE DECIMAL / COMPOUNDING-GROWTH VARIANT   *
+000040*  OF THE FIBONACCI GENERATOR (FIB300).  FIBDCTL-GROWTH-RATE    *
+000050*  IS A PERCENT APPLIED EACH TERM (E.G. 5.0000 = 5%).  SEED AND  *
+000060*  THE VALUE FIELDS IN FIB300 CARRY FOUR DECIMAL PLACES;         *
+000070*  FIBDCTL-DEC-PLACES TELLS FIB300 HOW MANY OF THOSE FOUR ARE    *
+000080*  SIGNIFICANT FOR THIS RUN (0-4), SO THE SAME PACKED FIELD CAN  *
+000090*  MODEL WHOLE-PERCENT, TENTH-PERCENT OR FULL PRECISION RUNS.    *
+000100*------------------------------------------------------------------
+000110*  MOD LOG
+000120*  2026-08-09  RLS  ORIGINAL COPYBOOK.
+000130*================================================================*
+000140 01  FIBDCTL-RECORD.
+000150     05  FIBDCTL-RUN-ID           PIC X(08).
+000160     05  FIBDCTL-SEED             PIC S9(09)V9(04).
+000170     05  FIBDCTL-GROWTH-RATE      PIC S9(03)V9(04).
+000180     05  FIBDCTL-TERM-COUNT       PIC S9(05).
+000190     05  FIBDCTL-DEC-PLACES       PIC 9(01).
+000200     05  FIBDCTL-LABEL            PIC X(20).
+000210     05  FILLER                   PIC X(08).
+
