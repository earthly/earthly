@@ -0,0 +1,27 @@
+000010*================================================================*
+000020*  FIBCHK.CPY                                                    *
+000030*  CHECKPOINT RECORD FOR THE FIBONACCI GENERATOR.  ONE RECORD    *
+000040*  PER RUN-ID, REWRITTEN EVERY FIB-CHECKPOINT-INTERVAL TERMS SO  *
+000050*  A RUN THAT ABENDS PARTWAY THROUGH CAN BE RESTARTED FROM THE   *
+000060*  LAST CHECKPOINT INSTEAD OF FROM TERM ONE.                     *
+000070*------------------------------------------------------------------
+000080*  MOD LOG
+000090*  2026-08-09  RLS  ORIGINAL COPYBOOK.
+000100*  2026-08-09  RLS  FIBCHK-FIRST AND FIBCHK-SECOND CHANGED FROM
+000110*              PIC S9(18) COMP (AN 18-DIGIT LIMIT) TO
+000120*              BINARY-C-LONG SO THEY CAN HOLD THE SAME 19-DIGIT
+000130*              RANGE AS THE FIRST-NUMBER/SECOND-NUMBER WORKING
+000140*              FIELDS THEY ARE CHECKPOINTED FROM.
+000150*================================================================*
+000160 01  FIBCHK-RECORD.
+000170     05  FIBCHK-RUN-ID            PIC X(08).
+000180     05  FIBCHK-IX                PIC S9(09) COMP.
+000190     05  FIBCHK-FIRST             BINARY-C-LONG.
+000200     05  FIBCHK-SECOND            BINARY-C-LONG.
+000210     05  FIBCHK-SEQ               PIC 9(05).
+000220     05  FIBCHK-COUNT             PIC 9(07).
+000230     05  FIBCHK-STATUS            PIC X(01).
+000240         88  FIBCHK-IN-PROGRESS   VALUE "I".
+000250         88  FIBCHK-COMPLETE      VALUE "C".
+
+
