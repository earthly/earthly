@@ -0,0 +1,30 @@
+000010*================================================================*
+000020*  FIBRPT.CPY                                                    *
+000030*  SEQUENTIAL REPORT RECORD LAYOUTS FOR THE FIBONACCI GENERATOR. *
+000040*  ONE HEADER RECORD, ONE DETAIL RECORD PER TERM, ONE TRAILER    *
+000050*  RECORD CARRYING THE RECORD COUNT FOR THE RUN.  WRITTEN SO     *
+000060*  THE SERIES CAN BE ARCHIVED AND FED TO DOWNSTREAM JOBS         *
+000070*  INSTEAD OF BEING SCRAPED OUT OF THE SPOOL.                    *
+000080*------------------------------------------------------------------
+000090*  MOD LOG
+000100*  2026-08-09  RLS  ORIGINAL COPYBOOK.
+000110*  2026-08-09  RLS  WIDENED FIBRPT-D-VALUE TO 19 DIGITS TO MATCH
+000120*              THE TRUE RANGE OF A BINARY-C-LONG WORKING FIELD.
+000130*================================================================*
+000140 01  FIBRPT-HEADER-REC.
+000150     05  FIBRPT-H-TYPE            PIC X(01) VALUE "H".
+000160     05  FIBRPT-H-RUN-DATE        PIC 9(08).
+000170     05  FIBRPT-H-TITLE           PIC X(40).
+000180     05  FILLER                   PIC X(31).
+000190 01  FIBRPT-DETAIL-REC.
+000200     05  FIBRPT-D-TYPE            PIC X(01) VALUE "D".
+000210     05  FIBRPT-D-SEQ             PIC 9(05).
+000220     05  FIBRPT-D-VALUE           PIC -Z(18)9.
+000230     05  FILLER                   PIC X(32).
+000240 01  FIBRPT-TRAILER-REC.
+000250     05  FIBRPT-T-TYPE            PIC X(01) VALUE "T".
+000260     05  FIBRPT-T-RUN-DATE        PIC 9(08).
+000270     05  FIBRPT-T-RECORD-COUNT    PIC 9(07).
+000280     05  FILLER                   PIC X(44).
+
+
