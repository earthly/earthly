@@ -0,0 +1,20 @@
+000010*================================================================*
+000020*  FIBCTLOG.CPY                                                  *
+000030*  CHANGE-LOG RECORD FOR ONLINE MAINTENANCE OF THE FIBCTL        *
+000040*  CONTROL FILE (FIB800).  ONE RECORD IS WRITTEN PER FIELD       *
+000050*  CHANGED SO THE BEFORE/AFTER VALUE AND THE OPERATOR WHO MADE   *
+000060*  THE CHANGE ARE BOTH ON RECORD.                                *
+000070*------------------------------------------------------------------
+000080*  MOD LOG
+000090*  2026-08-09  RLS  ORIGINAL COPYBOOK.
+000100*================================================================*
+000110 01  FIBCTLOG-RECORD.
+000120     05  FIBCTLOG-RUN-ID          PIC X(08).
+000130     05  FIBCTLOG-DATE            PIC 9(08).
+000140     05  FIBCTLOG-TIME            PIC 9(08).
+000150     05  FIBCTLOG-USER-ID         PIC X(08).
+000160     05  FIBCTLOG-FIELD-NAME      PIC X(12).
+000170     05  FIBCTLOG-OLD-VALUE       PIC X(20).
+000180     05  FIBCTLOG-NEW-VALUE       PIC X(20).
+000190     05  FILLER                   PIC X(08).
+
