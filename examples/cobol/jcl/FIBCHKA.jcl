@@ -0,0 +1,29 @@
+//FIBCHKA  JOB (ACCTNO),'ALLOCATE FIBCHK VSAM CLUSTER',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  ONE-TIME ALLOCATION FOR THE FIBCHK CHECKPOINT FILE USED BY   *
+//*  FIB100 (SEE FIB100J, STEP010).  FIBCHK IS A VSAM KSDS KEYED  *
+//*  ON THE 8-BYTE RUN-ID, SO IT MUST BE DEFINED BY IDCAMS BEFORE *
+//*  FIB100 CAN OPEN IT - UNLIKE THE SUITE'S LINE-SEQUENTIAL      *
+//*  FILES, COBOL CANNOT CREATE A KSDS ON FIRST OPEN OUTPUT.      *
+//*                                                                *
+//*  RUN THIS JOB ONCE, BEFORE FIB100J IS EVER SUBMITTED.  DO NOT *
+//*  PUT THIS STEP IN FIB100J ITSELF - A DEFINE CLUSTER THAT      *
+//*  RE-RUNS ON EVERY SUBMISSION OF A CHECKPOINT/RESTART STREAM   *
+//*  WOULD FAIL WITH A DUPLICATE-NAME ERROR AFTER THE FIRST RUN.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE CLUSTER -
+        (NAME(PROD.FIB.FIBCHK) -
+         INDEXED -
+         KEYS(8 0) -
+         RECORDSIZE(41 41) -
+         RECORDS(100 50) -
+         SHAREOPTIONS(2 3)) -
+        DATA -
+        (NAME(PROD.FIB.FIBCHK.DATA)) -
+        INDEX -
+        (NAME(PROD.FIB.FIBCHK.INDEX))
+/*
