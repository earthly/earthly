@@ -0,0 +1,54 @@
+//FIB100J  JOB (ACCTNO),'FIBONACCI SERIES BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  RUNS THE FIBONACCI SERIES SUITE IN ONE STREAM:               *
+//*    STEP010  FIB100  WHOLE-NUMBER SERIES / CHECKPOINT-RESTART  *
+//*    STEP020  FIB300  DECIMAL GROWTH-RATE VARIANT               *
+//*    STEP030  FIB900  MULTI-PARAMETER-SET DRIVER                *
+//*                                                                *
+//*  RETURN CODES FOLLOW THE SUITE-WIDE SCHEME SET IN EACH         *
+//*  PROGRAM:                                                      *
+//*    0   NORMAL COMPLETION                                       *
+//*    4   COMPLETED, BUT FIB100 RESUMED FROM A CHECKPOINT         *
+//*    8   CONTROL PARAMETERS REJECTED BY VALIDATION                *
+//*    16  SERIES OVERFLOW - OUTPUT TRUNCATED                      *
+//*                                                                *
+//*  STEP020 AND STEP030 ALWAYS RUN, EVEN IF STEP010 FAILED        *
+//*  VALIDATION (RC 8).  EACH STEP READS ITS OWN CONTROL FILE       *
+//*  (FIBDCTL, FIBPSET) AND VALIDATES IT INDEPENDENTLY, SO A        *
+//*  REJECTED FIBCTL RECORD HAS NO BEARING ON WHETHER FIB300 OR     *
+//*  FIB900 CAN RUN.                                                *
+//*                                                                *
+//*  FIBCHK MUST BE ALLOCATED ONE TIME BEFORE THIS STREAM IS FIRST *
+//*  RUN - SEE THE IDCAMS DEFINE IN FIBCHKA.  THIS JOB ONLY OPENS  *
+//*  IT, IT NEVER DEFINES IT.                                      *
+//*  ALL FOUR REPORT DD STATEMENTS (FIBRPT, FIBHIST, FIBDRPT,      *
+//*  FIBSRPT) USE DISP=MOD RATHER THAN DISP=NEW - THIS IS A        *
+//*  REPEATABLE NIGHTLY STREAM, SO BY THE SECOND SUBMISSION EVERY  *
+//*  ONE OF THOSE DATASETS IS ALREADY CATALOGUED AND DISP=NEW      *
+//*  WOULD FAIL ALLOCATION.  FIB300 AND FIB900 HAVE NO APPEND      *
+//*  LOGIC OF THEIR OWN, BUT THEIR OWN OPEN OUTPUT ALREADY RESETS  *
+//*  FIBDRPT/FIBSRPT CONTENT EACH RUN, SO DISP=MOD IS SAFE FOR     *
+//*  THEM TOO - IT ONLY AFFECTS HOW THE DATASET IS ALLOCATED, NOT  *
+//*  WHETHER THE PROGRAM APPENDS OR OVERWRITES WHAT IT FINDS.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FIB100
+//FIBCTL   DD   DSN=PROD.FIB.FIBCTL,DISP=SHR
+//FIBRPT   DD   DSN=PROD.FIB.FIBRPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FIBHIST  DD   DSN=PROD.FIB.FIBHIST,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FIBCHK   DD   DSN=PROD.FIB.FIBCHK,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=FIB300
+//FIBDCTL  DD   DSN=PROD.FIB.FIBDCTL,DISP=SHR
+//FIBDRPT  DD   DSN=PROD.FIB.FIBDRPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=FIB900
+//FIBPSET  DD   DSN=PROD.FIB.FIBPSET,DISP=SHR
+//FIBSRPT  DD   DSN=PROD.FIB.FIBSRPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
