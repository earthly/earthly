@@ -0,0 +1,153 @@
+000010*================================================================*
+000020*  PROGRAM:      FIB200                                          *
+000030*  AUTHOR:       R SANDERSON                                     *
+000040*  INSTALLATION: OPERATIONS SYSTEMS GROUP                        *
+000050*  DATE-WRITTEN: 2026-08-09                                      *
+000060*                                                                 *
+000070*  PURPOSE.                                                      *
+000080*      CALLABLE FIBONACCI SERIES ENGINE.  GIVEN A SEED PAIR AND  *
+000090*      TERM COUNT ON FIBLNK-PARMS, GENERATES THE SERIES IN       *
+000100*      WORKING STORAGE ONLY (NO FILES OF ITS OWN) AND RETURNS    *
+000110*      THE LAST TERM, THE RUNNING SUM AND A STATUS CODE ON       *
+000120*      FIBLNK-RESULT.  WRITTEN FOR FIB900, THE MULTI-PARAMETER-  *
+000130*      SET DRIVER, SO A BATCH OF RUNS CAN SHARE ONE GENERATION   *
+000140*      ENGINE WITHOUT EACH SET PAYING FOR ITS OWN REPORT,        *
+000150*      HISTORY AND CHECKPOINT FILES THE WAY A STANDALONE FIB100  *
+000160*      RUN DOES.                                                 *
+000170*------------------------------------------------------------------
+000180*  MOD LOG
+000190*  2026-08-09  RLS  ORIGINAL PROGRAM.
+000200*  2026-08-09  RLS  TERM-COUNT CEILING LOWERED TO 10000 SO THE
+000210*              "TOO LARGE" CHECK IS REACHABLE BELOW THE FIELD'S
+000220*              OWN PIC S9(05) LIMIT.
+000230*  2026-08-09  RLS  GUARDED THE TERM-SUM ADDS IN 8000-GENERATE-
+000240*              SERIES WITH ON SIZE ERROR, SAME AS EVERY OTHER
+000250*              ACCUMULATION IN THE SUITE.  ADDED 1050-CLEAR-RESULT
+000260*              SO A REJECTED PARAMETER SET RETURNS ZEROED RESULT
+000270*              FIELDS INSTEAD OF WHATEVER THE PRIOR CALL LEFT ON
+000280*              FIBLNK-RESULT.
+000290*================================================================*
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID.                  FIB200.
+000320 AUTHOR.                      R SANDERSON.
+000330 INSTALLATION.                OPERATIONS SYSTEMS GROUP.
+000340 DATE-WRITTEN.                2026-08-09.
+000350 DATE-COMPILED.
+
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER.             IBM-370.
+000390 OBJECT-COMPUTER.             IBM-370.
+
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420 01  FIB2-OVERFLOW-SW          PIC X(01) VALUE "N".
+000430     88  FIB2-OVERFLOW         VALUE "Y".
+000440 01  fib2-max-term-count       PIC S9(05) COMP   VALUE 10000.
+000450 01  fib2-ix                   PIC S9(05) COMP   VALUE 0.
+000460 01  fib2-first-number         BINARY-C-LONG VALUE 0.
+000470 01  fib2-second-number        BINARY-C-LONG VALUE 0.
+000480 01  fib2-temp-number          BINARY-C-LONG VALUE 0.
+
+000490 LINKAGE SECTION.
+000500     COPY FIBLINK.
+
+000510 PROCEDURE DIVISION USING FIBLNK-PARMS FIBLNK-RESULT.
+000520*================================================================*
+000530*  0000-MAINLINE                                                 *
+000540*================================================================*
+000550 0000-MAINLINE.
+000560     PERFORM 1000-VALIDATE-PARMS  THRU 1000-EXIT.
+000570     IF FIBLNK-INVALID
+000580         GO TO 9999-EXIT
+000590     END-IF.
+000600     PERFORM 8000-GENERATE-SERIES THRU 8000-EXIT.
+000610 9999-EXIT.
+000620     GOBACK.
+
+000630*================================================================*
+000640*  1000-VALIDATE-PARMS -- REJECT A SEED PAIR OR TERM COUNT THE   *
+000650*  ENGINE CANNOT RUN WITH.                                       *
+000660*================================================================*
+000670 1000-VALIDATE-PARMS.
+000680     MOVE 0 TO FIBLNK-STATUS-CODE.
+000690     IF FIBLNK-SEED1 NOT NUMERIC OR FIBLNK-SEED2 NOT NUMERIC
+000700         OR FIBLNK-SEED1 < 0 OR FIBLNK-SEED2 < 0
+000710         MOVE 8 TO FIBLNK-STATUS-CODE
+000720         PERFORM 1050-CLEAR-RESULT THRU 1050-EXIT
+000730         GO TO 1000-EXIT
+000740     END-IF.
+000750     IF FIBLNK-TERM-COUNT NOT NUMERIC
+000760         OR FIBLNK-TERM-COUNT NOT > 0
+000770         OR FIBLNK-TERM-COUNT > fib2-max-term-count
+000780         MOVE 8 TO FIBLNK-STATUS-CODE
+000790         PERFORM 1050-CLEAR-RESULT THRU 1050-EXIT
+000800         GO TO 1000-EXIT
+000810     END-IF.
+000820 1000-EXIT.
+000830     EXIT.
+
+000840*================================================================*
+000850*  1050-CLEAR-RESULT -- ZERO THE RESULT FIELDS ON AN INVALID     *
+000860*  PARAMETER SET SO A REJECTED SET'S SUMMARY LINE CANNOT REPORT  *
+000870*  A PRIOR SET'S LEFTOVER LAST-VALUE/SUM INSTEAD OF ZERO.        *
+000880*================================================================*
+000890 1050-CLEAR-RESULT.
+000900     MOVE 0 TO FIBLNK-LAST-VALUE.
+000910     MOVE 0 TO FIBLNK-TERM-SUM.
+000920     MOVE 0 TO FIBLNK-TERMS-WRITTEN.
+000930 1050-EXIT.
+000940     EXIT.
+
+000950*================================================================*
+000960*  8000-GENERATE-SERIES -- WALK THE SERIES OUT TO THE REQUESTED  *
+000970*  TERM COUNT, ACCUMULATING THE SUM AND STOPPING EARLY ON        *
+000980*  OVERFLOW RATHER THAN RETURNING A WRAPPED VALUE.               *
+000990*================================================================*
+001000 8000-GENERATE-SERIES.
+001010     MOVE FIBLNK-SEED1 TO fib2-first-number.
+001020     MOVE FIBLNK-SEED2 TO fib2-second-number.
+001030     MOVE fib2-first-number  TO FIBLNK-LAST-VALUE.
+001040     MOVE fib2-first-number  TO FIBLNK-TERM-SUM.
+001050     MOVE 1 TO FIBLNK-TERMS-WRITTEN.
+
+001060     IF FIBLNK-TERM-COUNT = 1
+001070         GO TO 8000-EXIT
+001080     END-IF.
+
+001090     MOVE fib2-second-number TO FIBLNK-LAST-VALUE.
+001100     ADD fib2-second-number  TO FIBLNK-TERM-SUM
+001110         ON SIZE ERROR
+001120             SET FIB2-OVERFLOW TO TRUE
+001130             MOVE 4 TO FIBLNK-STATUS-CODE
+001140     END-ADD.
+001150     MOVE 2 TO FIBLNK-TERMS-WRITTEN.
+
+001160     PERFORM VARYING fib2-ix FROM 3 BY 1
+001170             UNTIL fib2-ix > FIBLNK-TERM-COUNT
+001180                OR FIB2-OVERFLOW
+
+001190         ADD fib2-first-number TO fib2-second-number
+001200                 GIVING fib2-temp-number
+001210             ON SIZE ERROR
+001220                 SET FIB2-OVERFLOW TO TRUE
+001230                 MOVE 4 TO FIBLNK-STATUS-CODE
+001240         END-ADD
+
+001250         IF NOT FIB2-OVERFLOW
+001260             MOVE fib2-second-number TO fib2-first-number
+001270             MOVE fib2-temp-number   TO fib2-second-number
+001280             MOVE fib2-temp-number   TO FIBLNK-LAST-VALUE
+001290             ADD fib2-temp-number    TO FIBLNK-TERM-SUM
+001300                 ON SIZE ERROR
+001310                     SET FIB2-OVERFLOW TO TRUE
+001320                     MOVE 4 TO FIBLNK-STATUS-CODE
+001330             END-ADD
+001340             ADD 1                   TO FIBLNK-TERMS-WRITTEN
+001350         END-IF
+001360     END-PERFORM.
+001370 8000-EXIT.
+001380     EXIT.
+
+
+
